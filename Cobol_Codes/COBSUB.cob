@@ -0,0 +1,17 @@
+       01  TRFSUBSER.
+           03 TRFSUB-KEY.
+               05 TRFSBSERNO     PIC 9(4).
+               05 TRFSBSBNO      PIC 9(2).
+           03 TRFSBST        PIC 9.
+           03 TRFSBSF        PIC 9.
+           03 TRFSBIBC       PIC 9.
+           03 TRFSBCFCF      PIC X.
+           03 TRFSBCFCM      PIC X.
+           03 TRFSBCFCT      PIC 9(3).
+           03 TRFSBWCB       PIC 9.
+           03 TRFSBTCB       PIC 9.
+           03 TRFSBCTT       PIC 9.
+           03 TRFSBCOA       PIC 9(4).
+           03 TRFSBCCAF      PIC X.
+           03 TRFSBCCAM      PIC 9.
+           03 TRFSBTCW       PIC 9(10).

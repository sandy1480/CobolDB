@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRFSRVFILE ASSIGN TO "TRFSRV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRFSRNO OF TRFSERVICE-MF
+               FILE STATUS IS WS-SRV-STATUS.
+           SELECT TRFSUBFILE ASSIGN TO "TRFSUB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRFSUB-KEY-MF
+               FILE STATUS IS WS-SUB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRFSRVFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSRV REPLACING ==TRFSERVICE== BY ==TRFSERVICE-MF==.
+       FD  TRFSUBFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSUBF.
+       WORKING-STORAGE SECTION.
+       01  WS-SRV-STATUS       PIC XX.
+       01  WS-SUB-STATUS       PIC XX.
+       01  WS-EOF-SW           PIC X        VALUE 'N'.
+       01  WS-SUB-EOF-SW       PIC X        VALUE 'N'.
+       PROCEDURE DIVISION.
+       LA-MAIN SECTION.
+       LA-10.
+           DISPLAY 'Starting COBOLRPT' END-DISPLAY.
+           OPEN INPUT TRFSRVFILE.
+           OPEN INPUT TRFSUBFILE.
+           IF WS-SRV-STATUS NOT = '00' OR WS-SUB-STATUS NOT = '00'
+               DISPLAY 'COBOLRPT: UNABLE TO OPEN MASTER FILES SRV='
+                   WS-SRV-STATUS ' SUB=' WS-SUB-STATUS END-DISPLAY
+           ELSE
+               DISPLAY ':::::: SERVICE/SUBSERVICE MASTER REPORT ::::::'
+                   END-DISPLAY
+               PERFORM UNTIL WS-EOF-SW = 'Y'
+                   READ TRFSRVFILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM LA-20-PRINT-LINE
+                           PERFORM LA-30-PRINT-SUBSERVICES
+                   END-READ
+               END-PERFORM
+               CLOSE TRFSRVFILE
+               CLOSE TRFSUBFILE
+           END-IF.
+       LA-EXIT.
+           STOP RUN.
+
+       LA-20-PRINT-LINE.
+           DISPLAY TRFSRNO OF TRFSERVICE-MF
+               ' ' TRFSRTYPE OF TRFSERVICE-MF
+               ' ' TRFSRNAME OF TRFSERVICE-MF
+               ' SAI=' TRFSRSAI OF TRFSERVICE-MF
+               ' FTA=' TRFSRFTA OF TRFSERVICE-MF
+               ' CCA=' TRFSRCCA OF TRFSERVICE-MF
+               ' CT='  TRFSRCT  OF TRFSERVICE-MF
+               ' APA=' TRFSRAPA OF TRFSERVICE-MF
+               ' DCA=' TRFSRDCA OF TRFSERVICE-MF
+               ' ATA=' TRFSRATA OF TRFSERVICE-MF
+               END-DISPLAY.
+
+       LA-30-PRINT-SUBSERVICES.
+           MOVE 'N' TO WS-SUB-EOF-SW.
+           MOVE TRFSRNO OF TRFSERVICE-MF TO TRFSBSERNO OF TRFSUBSER-MF.
+           MOVE ZERO                     TO TRFSBSBNO OF TRFSUBSER-MF.
+           START TRFSUBFILE KEY IS >= TRFSUB-KEY-MF
+               INVALID KEY
+                   MOVE 'Y' TO WS-SUB-EOF-SW
+           END-START.
+           PERFORM UNTIL WS-SUB-EOF-SW = 'Y'
+               READ TRFSUBFILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SUB-EOF-SW
+                   NOT AT END
+                       IF TRFSBSERNO OF TRFSUBSER-MF
+                           = TRFSRNO OF TRFSERVICE-MF
+                           DISPLAY '   SUB ' TRFSBSBNO OF TRFSUBSER-MF
+                               ' CFCT=' TRFSBCFCT OF TRFSUBSER-MF
+                               ' COA='  TRFSBCOA  OF TRFSUBSER-MF
+                               ' TCW='  TRFSBTCW  OF TRFSUBSER-MF
+                               END-DISPLAY
+                       ELSE
+                           MOVE 'Y' TO WS-SUB-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM.

@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLEXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRFSUBFILE ASSIGN TO "TRFSUB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRFSUB-KEY-MF
+               FILE STATUS IS WS-SUB-STATUS.
+           SELECT SORTWORK ASSIGN TO "SRTWORK".
+           SELECT GLEXTFILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRFSUBFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSUBF.
+       SD  SORTWORK.
+       01  SRT-REC.
+           03 SRT-COA          PIC 9(4).
+           03 SRT-TCW          PIC 9(10).
+       FD  GLEXTFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBEXT.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB-STATUS        PIC XX.
+       01  WS-EXT-STATUS        PIC XX.
+       01  WS-SUB-EOF-SW        PIC X         VALUE 'N'.
+       01  WS-SORT-EOF-SW       PIC X         VALUE 'N'.
+       01  WS-FIRST-REC-SW      PIC X         VALUE 'Y'.
+       01  WS-BREAK-COA         PIC 9(4)      VALUE ZERO.
+       01  WS-RUNNING-TOTAL     PIC 9(12)     VALUE ZERO.
+       PROCEDURE DIVISION.
+       LA-MAIN SECTION.
+       LA-10.
+           DISPLAY 'Starting COBOLEXT' END-DISPLAY.
+           SORT SORTWORK
+               ON ASCENDING KEY SRT-COA
+               INPUT PROCEDURE IS SR-10-INPUT
+               OUTPUT PROCEDURE IS SR-20-OUTPUT.
+           DISPLAY 'COBOLEXT: GL EXTRACT COMPLETE' END-DISPLAY.
+       LA-EXIT.
+           STOP RUN.
+
+       SR-10-INPUT.
+           OPEN INPUT TRFSUBFILE.
+           IF WS-SUB-STATUS NOT = '00'
+               DISPLAY 'COBOLEXT: UNABLE TO OPEN TRFSUBFILE STATUS='
+                   WS-SUB-STATUS END-DISPLAY
+           ELSE
+               PERFORM UNTIL WS-SUB-EOF-SW = 'Y'
+                   READ TRFSUBFILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-SUB-EOF-SW
+                       NOT AT END
+                           MOVE TRFSBCOA TO SRT-COA
+                           MOVE TRFSBTCW TO SRT-TCW
+                           RELEASE SRT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE TRFSUBFILE
+           END-IF.
+
+       SR-20-OUTPUT.
+           OPEN OUTPUT GLEXTFILE.
+           IF WS-EXT-STATUS NOT = '00'
+               DISPLAY 'COBOLEXT: UNABLE TO OPEN GLEXTFILE STATUS='
+                   WS-EXT-STATUS END-DISPLAY
+           ELSE
+               PERFORM UNTIL WS-SORT-EOF-SW = 'Y'
+                   RETURN SORTWORK
+                       AT END
+                           MOVE 'Y' TO WS-SORT-EOF-SW
+                       NOT AT END
+                           PERFORM SR-30-ACCUMULATE
+                   END-RETURN
+               END-PERFORM
+               IF WS-FIRST-REC-SW = 'N'
+                   PERFORM SR-40-WRITE-TOTAL
+               END-IF
+               CLOSE GLEXTFILE
+           END-IF.
+
+       SR-30-ACCUMULATE.
+           IF WS-FIRST-REC-SW = 'Y'
+               MOVE 'N' TO WS-FIRST-REC-SW
+               MOVE SRT-COA TO WS-BREAK-COA
+           END-IF.
+           IF SRT-COA NOT = WS-BREAK-COA
+               PERFORM SR-40-WRITE-TOTAL
+               MOVE SRT-COA TO WS-BREAK-COA
+               MOVE ZERO TO WS-RUNNING-TOTAL
+           END-IF.
+           ADD SRT-TCW TO WS-RUNNING-TOTAL.
+
+       SR-40-WRITE-TOTAL.
+           MOVE WS-BREAK-COA     TO EXT-COA.
+           MOVE WS-RUNNING-TOTAL TO EXT-TCW-TOTAL.
+           WRITE GLEXTRACT-REC.

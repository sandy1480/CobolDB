@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLMNT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COBPRMS.
+       COPY COBSRV.
+       COPY COBSUB.
+       01  WS-EDIT-CFCT         PIC X(3).
+       01  WS-EDIT-TCW          PIC X(10).
+       01  WS-EDITS-OK-SW       PIC X          VALUE 'Y'.
+       01  WS-MAINT-LEVEL       PIC X          VALUE 'B'.
+       01  WS-MAINT-ACTION      PIC X          VALUE 'M'.
+       01  WS-EDIT-SERNO        PIC X(4).
+       01  WS-EDIT-SUBSER       PIC X(2).
+       COPY COBSUB REPLACING ==TRFSUBSER== BY ==WS-INPUT-SUBSER==.
+       COPY COBSRV REPLACING ==TRFSERVICE== BY ==WS-INPUT-SERVICE==.
+       PROCEDURE DIVISION.
+       LA-MAIN SECTION.
+       LA-10.
+           DISPLAY 'Starting COBOLMNT - SERVICE/SUBSERVICE MAINTENANCE'
+               END-DISPLAY.
+           DISPLAY 'MAINTAIN WHICH LEVEL - (S)ERVICE OR (B)SUBSERVICE:'
+               END-DISPLAY.
+           ACCEPT WS-MAINT-LEVEL FROM CONSOLE.
+           DISPLAY 'ACTION - (M)AINTAIN ADD/UPDATE OR (D)ELETE:'
+               END-DISPLAY.
+           ACCEPT WS-MAINT-ACTION FROM CONSOLE.
+           IF WS-MAINT-ACTION = 'D'
+               IF WS-MAINT-LEVEL = 'S'
+                   PERFORM LA-16-ACCEPT-SRV-KEY
+                   PERFORM LA-25-DELETE-SRV
+               ELSE
+                   PERFORM LA-16-ACCEPT-SUB-KEY
+                   PERFORM LA-25-DELETE-SUB
+               END-IF
+           ELSE
+               IF WS-MAINT-LEVEL = 'S'
+                   PERFORM LA-15-ACCEPT-SRV-INPUT
+                   PERFORM LA-20-DETERMINE-SRV-MODE
+               ELSE
+                   PERFORM LA-15-ACCEPT-INPUT
+                   PERFORM LA-18-EDIT-INPUT
+                   IF WS-EDITS-OK-SW NOT = 'Y'
+                       DISPLAY 'COBOLMNT: REJECTED - EDIT FAILURE'
+                           END-DISPLAY
+                   ELSE
+                       PERFORM LA-20-DETERMINE-MODE
+                   END-IF
+               END-IF
+           END-IF.
+       LA-EXIT.
+           MOVE 9 TO TSRnnPRIND.
+           CALL 'STRnn'
+                USING BY REFERENCE TSRnnPRMS,
+                      BY REFERENCE TRFSERVICE,
+                      BY REFERENCE TRFSUBSER
+           END-CALL.
+           STOP RUN.
+
+       LA-15-ACCEPT-INPUT.
+           DISPLAY 'ENTER TRFSBSERNO (9999):' END-DISPLAY.
+           ACCEPT TRFSBSERNO OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBSBNO (99):' END-DISPLAY.
+           ACCEPT TRFSBSBNO OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBST (9):' END-DISPLAY.
+           ACCEPT TRFSBST OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBSF (9):' END-DISPLAY.
+           ACCEPT TRFSBSF OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBIBC (9):' END-DISPLAY.
+           ACCEPT TRFSBIBC OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCFCF (X):' END-DISPLAY.
+           ACCEPT TRFSBCFCF OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCFCM (X):' END-DISPLAY.
+           ACCEPT TRFSBCFCM OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCFCT (999):' END-DISPLAY.
+           ACCEPT WS-EDIT-CFCT FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBWCB (9):' END-DISPLAY.
+           ACCEPT TRFSBWCB OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBTCB (9):' END-DISPLAY.
+           ACCEPT TRFSBTCB OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCTT (9):' END-DISPLAY.
+           ACCEPT TRFSBCTT OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCOA (9999):' END-DISPLAY.
+           ACCEPT TRFSBCOA OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCCAF (X):' END-DISPLAY.
+           ACCEPT TRFSBCCAF OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBCCAM (9):' END-DISPLAY.
+           ACCEPT TRFSBCCAM OF TRFSUBSER FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBTCW (9999999999):' END-DISPLAY.
+           ACCEPT WS-EDIT-TCW FROM CONSOLE.
+
+       LA-18-EDIT-INPUT.
+           MOVE 'Y' TO WS-EDITS-OK-SW.
+           IF TRFSBSBNO OF TRFSUBSER = 0
+               MOVE 'N' TO WS-EDITS-OK-SW
+               DISPLAY 'COBOLMNT: TRFSBSBNO MUST NOT BE ZERO - THIS'
+                   ' TRANSACTION MAINTAINS SUBSERVICE RECORDS ONLY'
+                   END-DISPLAY
+           END-IF.
+           IF WS-EDIT-CFCT NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               DISPLAY 'COBOLMNT: TRFSBCFCT MUST BE NUMERIC AND'
+                   ' NON-NEGATIVE' END-DISPLAY
+           ELSE
+               MOVE WS-EDIT-CFCT TO TRFSBCFCT OF TRFSUBSER
+           END-IF.
+           IF WS-EDIT-TCW NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               DISPLAY 'COBOLMNT: TRFSBTCW MUST BE NUMERIC AND'
+                   ' NON-NEGATIVE' END-DISPLAY
+           ELSE
+               MOVE WS-EDIT-TCW TO TRFSBTCW OF TRFSUBSER
+           END-IF.
+
+       LA-20-DETERMINE-MODE.
+           MOVE TRFSUBSER TO WS-INPUT-SUBSER.
+           MOVE 1 TO TSRnnPRIND.
+           MOVE 0 TO TSRnnRSIND.
+           MOVE TRFSBSERNO OF TRFSUBSER TO TSRnnSERNO.
+           MOVE TRFSBSBNO  OF TRFSUBSER TO TSRnnSUBSER.
+           CALL 'STRnn'
+                USING BY REFERENCE TSRnnPRMS,
+                      BY REFERENCE TRFSERVICE,
+                      BY REFERENCE TRFSUBSER
+           END-CALL.
+           MOVE WS-INPUT-SUBSER TO TRFSUBSER.
+           EVALUATE TSRnnRSIND
+               WHEN 8
+                   DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO
+                       ' DOES NOT EXIST - CANNOT MAINTAIN SUBSERVICE'
+                       END-DISPLAY
+               WHEN 9
+                   MOVE 2 TO TSRnnPRIND
+                   PERFORM LA-30-CALL-STRnn
+               WHEN 0
+                   MOVE 3 TO TSRnnPRIND
+                   PERFORM LA-30-CALL-STRnn
+               WHEN OTHER
+                   DISPLAY 'COBOLMNT: SUBSERVICE PROBE FAILED RSIND='
+                       TSRnnRSIND END-DISPLAY
+           END-EVALUATE.
+
+       LA-30-CALL-STRnn.
+           CALL 'STRnn'
+                USING BY REFERENCE TSRnnPRMS,
+                      BY REFERENCE TRFSERVICE,
+                      BY REFERENCE TRFSUBSER
+           END-CALL.
+           EVALUATE TSRnnRSIND
+               WHEN 1
+                   DISPLAY 'COBOLMNT: SUBSERVICE ' TSRnnSERNO '/'
+                       TSRnnSUBSER ' ADDED' END-DISPLAY
+               WHEN 2
+                   DISPLAY 'COBOLMNT: SUBSERVICE ' TSRnnSERNO '/'
+                       TSRnnSUBSER ' UPDATED' END-DISPLAY
+               WHEN 6
+                   DISPLAY 'COBOLMNT: SUBSERVICE ' TSRnnSERNO '/'
+                       TSRnnSUBSER ' ALREADY EXISTS' END-DISPLAY
+               WHEN OTHER
+                   DISPLAY 'COBOLMNT: MAINTENANCE FAILED RSIND='
+                       TSRnnRSIND END-DISPLAY
+           END-EVALUATE.
+
+       LA-15-ACCEPT-SRV-INPUT.
+           DISPLAY 'ENTER TRFSRNO (9999):' END-DISPLAY.
+           ACCEPT WS-EDIT-SERNO FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRTYPE (9):' END-DISPLAY.
+           ACCEPT TRFSRTYPE OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRNAME (XXX):' END-DISPLAY.
+           ACCEPT TRFSRNAME OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRVETGP (9):' END-DISPLAY.
+           ACCEPT TRFSRVETGP OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRACTGP (9):' END-DISPLAY.
+           ACCEPT TRFSRACTGP OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRSEG (9):' END-DISPLAY.
+           ACCEPT TRFSRSEG OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRSECT (9):' END-DISPLAY.
+           ACCEPT TRFSRSECT OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRPSN (9):' END-DISPLAY.
+           ACCEPT TRFSRPSN OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRSAI (9):' END-DISPLAY.
+           ACCEPT TRFSRSAI OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRFTA (9):' END-DISPLAY.
+           ACCEPT TRFSRFTA OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRCCA (9):' END-DISPLAY.
+           ACCEPT TRFSRCCA OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRCT (9):' END-DISPLAY.
+           ACCEPT TRFSRCT OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRAPA (9):' END-DISPLAY.
+           ACCEPT TRFSRAPA OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRDCA (9):' END-DISPLAY.
+           ACCEPT TRFSRDCA OF TRFSERVICE FROM CONSOLE.
+           DISPLAY 'ENTER TRFSRATA (9):' END-DISPLAY.
+           ACCEPT TRFSRATA OF TRFSERVICE FROM CONSOLE.
+           MOVE 'Y' TO WS-EDITS-OK-SW.
+           IF WS-EDIT-SERNO NOT NUMERIC
+               MOVE 'N' TO WS-EDITS-OK-SW
+               DISPLAY 'COBOLMNT: TRFSRNO MUST BE NUMERIC' END-DISPLAY
+           ELSE
+               MOVE WS-EDIT-SERNO TO TRFSRNO OF TRFSERVICE
+           END-IF.
+
+       LA-20-DETERMINE-SRV-MODE.
+           IF WS-EDITS-OK-SW NOT = 'Y'
+               DISPLAY 'COBOLMNT: REJECTED - EDIT FAILURE' END-DISPLAY
+           ELSE
+               MOVE TRFSERVICE TO WS-INPUT-SERVICE
+               MOVE 1 TO TSRnnPRIND
+               MOVE 0 TO TSRnnRSIND
+               MOVE TRFSRNO OF TRFSERVICE TO TSRnnSERNO
+               MOVE 0 TO TSRnnSUBSER
+               CALL 'STRnn'
+                    USING BY REFERENCE TSRnnPRMS,
+                          BY REFERENCE TRFSERVICE,
+                          BY REFERENCE TRFSUBSER
+               END-CALL
+               MOVE WS-INPUT-SERVICE TO TRFSERVICE
+               EVALUATE TSRnnRSIND
+                   WHEN 8
+                       MOVE 2 TO TSRnnPRIND
+                       PERFORM LA-30-CALL-SRV-STRnn
+                   WHEN 0
+                       MOVE 3 TO TSRnnPRIND
+                       PERFORM LA-30-CALL-SRV-STRnn
+                   WHEN OTHER
+                       DISPLAY 'COBOLMNT: SERVICE PROBE FAILED RSIND='
+                           TSRnnRSIND END-DISPLAY
+               END-EVALUATE
+           END-IF.
+
+       LA-30-CALL-SRV-STRnn.
+           CALL 'STRnn'
+                USING BY REFERENCE TSRnnPRMS,
+                      BY REFERENCE TRFSERVICE,
+                      BY REFERENCE TRFSUBSER
+           END-CALL.
+           EVALUATE TSRnnRSIND
+               WHEN 1
+                   DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO ' ADDED'
+                       END-DISPLAY
+               WHEN 2
+                   DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO ' UPDATED'
+                       END-DISPLAY
+               WHEN 6
+                   DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO
+                       ' ALREADY EXISTS' END-DISPLAY
+               WHEN 7
+                   DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO
+                       ' REJECTED - TRFSRCCA AND TRFSRSAI BOTH SET'
+                       END-DISPLAY
+               WHEN OTHER
+                   DISPLAY 'COBOLMNT: SERVICE MAINTENANCE FAILED RSIND='
+                       TSRnnRSIND END-DISPLAY
+           END-EVALUATE.
+
+       LA-16-ACCEPT-SRV-KEY.
+           DISPLAY 'ENTER TRFSRNO TO DELETE (9999):' END-DISPLAY.
+           ACCEPT WS-EDIT-SERNO FROM CONSOLE.
+
+       LA-25-DELETE-SRV.
+           IF WS-EDIT-SERNO NOT NUMERIC
+               DISPLAY 'COBOLMNT: TRFSRNO MUST BE NUMERIC' END-DISPLAY
+           ELSE
+               MOVE 4 TO TSRnnPRIND
+               MOVE 0 TO TSRnnRSIND
+               MOVE WS-EDIT-SERNO TO TSRnnSERNO
+               MOVE 0 TO TSRnnSUBSER
+               CALL 'STRnn'
+                    USING BY REFERENCE TSRnnPRMS,
+                          BY REFERENCE TRFSERVICE,
+                          BY REFERENCE TRFSUBSER
+               END-CALL
+               EVALUATE TSRnnRSIND
+                   WHEN 3
+                       DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO
+                           ' DELETED' END-DISPLAY
+                   WHEN 8
+                       DISPLAY 'COBOLMNT: SERVICE ' TSRnnSERNO
+                           ' NOT FOUND' END-DISPLAY
+                   WHEN OTHER
+                       DISPLAY 'COBOLMNT: SERVICE DELETE FAILED RSIND='
+                           TSRnnRSIND END-DISPLAY
+               END-EVALUATE
+           END-IF.
+
+       LA-16-ACCEPT-SUB-KEY.
+           DISPLAY 'ENTER TRFSBSERNO TO DELETE (9999):' END-DISPLAY.
+           ACCEPT WS-EDIT-SERNO FROM CONSOLE.
+           DISPLAY 'ENTER TRFSBSBNO TO DELETE (99):' END-DISPLAY.
+           ACCEPT WS-EDIT-SUBSER FROM CONSOLE.
+
+       LA-25-DELETE-SUB.
+           IF WS-EDIT-SERNO NOT NUMERIC OR WS-EDIT-SUBSER NOT NUMERIC
+               DISPLAY 'COBOLMNT: TRFSBSERNO/TRFSBSBNO MUST BE NUMERIC'
+                   END-DISPLAY
+           ELSE
+               IF WS-EDIT-SUBSER = ZERO
+                   DISPLAY 'COBOLMNT: TRFSBSBNO MUST NOT BE ZERO - THIS'
+                       ' TRANSACTION DELETES SUBSERVICE RECORDS ONLY'
+                       END-DISPLAY
+               ELSE
+                   PERFORM LA-26-CALL-DELETE-SUB
+               END-IF
+           END-IF.
+
+       LA-26-CALL-DELETE-SUB.
+           MOVE 4 TO TSRnnPRIND.
+           MOVE 0 TO TSRnnRSIND.
+           MOVE WS-EDIT-SERNO TO TSRnnSERNO.
+           MOVE WS-EDIT-SUBSER TO TSRnnSUBSER.
+           CALL 'STRnn'
+                USING BY REFERENCE TSRnnPRMS,
+                      BY REFERENCE TRFSERVICE,
+                      BY REFERENCE TRFSUBSER
+           END-CALL.
+           EVALUATE TSRnnRSIND
+               WHEN 3
+                   DISPLAY 'COBOLMNT: SUBSERVICE ' TSRnnSERNO '/'
+                       TSRnnSUBSER ' DELETED' END-DISPLAY
+               WHEN 9
+                   DISPLAY 'COBOLMNT: SUBSERVICE ' TSRnnSERNO '/'
+                       TSRnnSUBSER ' NOT FOUND' END-DISPLAY
+               WHEN OTHER
+                   DISPLAY 'COBOLMNT: SUBSERVICE DELETE FAILED RSIND='
+                       TSRnnRSIND END-DISPLAY
+           END-EVALUATE.

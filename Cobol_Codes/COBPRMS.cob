@@ -0,0 +1,5 @@
+       01  TSRnnPRMS.
+           03 TSRnnPRIND     PIC 9.
+           03 TSRnnRSIND     PIC 9.
+           03 TSRnnSERNO     PIC 9(4).
+           03 TSRnnSUBSER    PIC 9(2).

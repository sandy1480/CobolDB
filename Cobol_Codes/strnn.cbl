@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRnn.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRFSRVFILE ASSIGN TO "TRFSRV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRFSRNO OF TRFSERVICE-MF
+               FILE STATUS IS WS-SRV-STATUS.
+           SELECT TRFSUBFILE ASSIGN TO "TRFSUB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRFSUB-KEY-MF
+               FILE STATUS IS WS-SUB-STATUS.
+           SELECT AUDITFILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRFSRVFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSRV REPLACING ==TRFSERVICE== BY ==TRFSERVICE-MF==.
+       FD  TRFSUBFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSUBF.
+       FD  AUDITFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBAUD.
+       WORKING-STORAGE SECTION.
+       01  WS-SRV-STATUS       PIC XX.
+       01  WS-SUB-STATUS       PIC XX.
+       01  WS-AUD-STATUS       PIC XX.
+       01  WS-FILES-OPEN-SW    PIC X           VALUE 'N'.
+       01  WS-AUD-OPEN-SW      PIC X           VALUE 'N'.
+       01  WS-VALID-SW         PIC X           VALUE 'Y'.
+       01  WS-AUDIT-USER       PIC X(8).
+       01  WS-OLD-VETGP        PIC 9.
+       01  WS-OLD-ACTGP        PIC 9.
+       01  WS-OLD-TCW          PIC 9(10).
+       01  WS-OLD-SRV-IMAGE    PIC X(40).
+       01  WS-OLD-SUB-IMAGE    PIC X(40).
+       LINKAGE SECTION.
+       COPY COBPRMS.
+       COPY COBSRV.
+       COPY COBSUB.
+       PROCEDURE DIVISION USING TSRnnPRMS, TRFSERVICE, TRFSUBSER.
+       LA-MAIN SECTION.
+       LA-10.
+           IF TSRnnPRIND = 9
+               PERFORM LA-99-CLOSE-FILES
+           ELSE
+               PERFORM LA-05-OPEN-FILES
+               IF WS-FILES-OPEN-SW NOT = 'Y'
+                   MOVE 5 TO TSRnnRSIND
+               ELSE
+                   EVALUATE TSRnnPRIND
+                       WHEN 1 PERFORM LA-20-LOOKUP
+                       WHEN 2 PERFORM LA-30-ADD
+                       WHEN 3 PERFORM LA-40-UPDATE
+                       WHEN 4 PERFORM LA-50-DELETE
+                       WHEN OTHER
+                           MOVE 9 TO TSRnnRSIND
+                   END-EVALUATE
+               END-IF
+           END-IF.
+       LA-EXIT.
+           GOBACK.
+
+       LA-05-OPEN-FILES.
+           IF WS-FILES-OPEN-SW = 'N'
+               OPEN I-O TRFSRVFILE
+               OPEN I-O TRFSUBFILE
+               IF WS-SRV-STATUS = '00' AND WS-SUB-STATUS = '00'
+                   SET WS-FILES-OPEN-SW TO 'Y'
+               ELSE
+                   DISPLAY 'STRnn: OPEN FAILED - SRV=' WS-SRV-STATUS
+                       ' SUB=' WS-SUB-STATUS
+                       END-DISPLAY
+               END-IF
+           END-IF.
+
+       AU-95-OPEN-AUDIT-IF-NEEDED.
+           IF WS-AUD-OPEN-SW = 'N'
+               OPEN EXTEND AUDITFILE
+               ACCEPT WS-AUDIT-USER FROM ENVIRONMENT "USER"
+               IF WS-AUD-STATUS = '00'
+                   SET WS-AUD-OPEN-SW TO 'Y'
+               ELSE
+                   DISPLAY 'STRnn: AUDITFILE OPEN FAILED - AUD='
+                       WS-AUD-STATUS END-DISPLAY
+               END-IF
+           END-IF.
+
+       LA-99-CLOSE-FILES.
+           IF WS-FILES-OPEN-SW = 'Y'
+               CLOSE TRFSRVFILE
+               CLOSE TRFSUBFILE
+               SET WS-FILES-OPEN-SW TO 'N'
+           END-IF.
+           IF WS-AUD-OPEN-SW = 'Y'
+               CLOSE AUDITFILE
+               SET WS-AUD-OPEN-SW TO 'N'
+           END-IF.
+
+       LA-20-LOOKUP.
+           MOVE TSRnnSERNO TO TRFSRNO OF TRFSERVICE-MF.
+           READ TRFSRVFILE
+               INVALID KEY
+                   MOVE 8 TO TSRnnRSIND
+               NOT INVALID KEY
+                   MOVE TRFSERVICE-MF TO TRFSERVICE
+                   IF TSRnnSUBSER NOT = 0
+                       MOVE TSRnnSERNO  TO TRFSBSERNO OF TRFSUBSER
+                       MOVE TSRnnSUBSER TO TRFSBSBNO OF TRFSUBSER
+                       READ TRFSUBFILE
+                           INVALID KEY
+                               MOVE 9 TO TSRnnRSIND
+                           NOT INVALID KEY
+                               MOVE TRFSUBSER-MF TO TRFSUBSER
+                               MOVE 0 TO TSRnnRSIND
+                       END-READ
+                   ELSE
+                       MOVE 0 TO TSRnnRSIND
+                   END-IF
+           END-READ.
+
+       LA-30-ADD.
+           IF TSRnnSUBSER = 0
+               MOVE TSRnnSERNO TO TRFSRNO OF TRFSERVICE
+               PERFORM VA-10-VALIDATE-SERVICE
+               IF WS-VALID-SW = 'N'
+                   MOVE 7 TO TSRnnRSIND
+               ELSE
+                   MOVE TRFSERVICE TO TRFSERVICE-MF
+                   WRITE TRFSERVICE-MF
+                       INVALID KEY
+                           MOVE 6 TO TSRnnRSIND
+                       NOT INVALID KEY
+                           MOVE 'SERVICE' TO AUD-RECTYPE
+                           MOVE 'ADD'     TO AUD-ACTION
+                           PERFORM AU-10-BUILD-SRV-AFTER
+                           MOVE 'ALL'     TO AUD-CHG-FIELDS
+                           PERFORM AU-90-WRITE-AUDIT
+                           MOVE 1 TO TSRnnRSIND
+                   END-WRITE
+               END-IF
+           ELSE
+               MOVE TSRnnSERNO  TO TRFSBSERNO OF TRFSUBSER
+               MOVE TSRnnSUBSER TO TRFSBSBNO OF TRFSUBSER
+               MOVE TRFSUBSER TO TRFSUBSER-MF
+               WRITE TRFSUBSER-MF
+                   INVALID KEY
+                       MOVE 6 TO TSRnnRSIND
+                   NOT INVALID KEY
+                       MOVE 'SUBSERV' TO AUD-RECTYPE
+                       MOVE 'ADD'     TO AUD-ACTION
+                       PERFORM AU-20-BUILD-SUB-AFTER
+                       MOVE 'ALL'     TO AUD-CHG-FIELDS
+                       PERFORM AU-90-WRITE-AUDIT
+                       MOVE 1 TO TSRnnRSIND
+               END-WRITE
+           END-IF.
+
+       LA-40-UPDATE.
+           IF TSRnnSUBSER = 0
+               MOVE TSRnnSERNO TO TRFSRNO OF TRFSERVICE-MF
+               READ TRFSRVFILE
+                   INVALID KEY
+                       MOVE 8 TO TSRnnRSIND
+                   NOT INVALID KEY
+                       MOVE TRFSRVETGP OF TRFSERVICE-MF TO WS-OLD-VETGP
+                       MOVE TRFSRACTGP OF TRFSERVICE-MF TO WS-OLD-ACTGP
+                       MOVE TRFSERVICE-MF TO WS-OLD-SRV-IMAGE
+                       MOVE TSRnnSERNO TO TRFSRNO OF TRFSERVICE
+                       PERFORM VA-10-VALIDATE-SERVICE
+                       IF WS-VALID-SW = 'N'
+                           MOVE 7 TO TSRnnRSIND
+                       ELSE
+                           MOVE TRFSERVICE TO TRFSERVICE-MF
+                           REWRITE TRFSERVICE-MF
+                               INVALID KEY
+                                   MOVE 4 TO TSRnnRSIND
+                               NOT INVALID KEY
+                                   MOVE 'SERVICE' TO AUD-RECTYPE
+                                   MOVE 'UPDATE'  TO AUD-ACTION
+                                   PERFORM AU-15-BUILD-SRV-CHG
+                                   PERFORM AU-90-WRITE-AUDIT
+                                   MOVE 2 TO TSRnnRSIND
+                           END-REWRITE
+                       END-IF
+               END-READ
+           ELSE
+               MOVE TSRnnSERNO  TO TRFSBSERNO OF TRFSUBSER-MF
+               MOVE TSRnnSUBSER TO TRFSBSBNO  OF TRFSUBSER-MF
+               READ TRFSUBFILE
+                   INVALID KEY
+                       MOVE 9 TO TSRnnRSIND
+                   NOT INVALID KEY
+                       MOVE TRFSBTCW OF TRFSUBSER-MF TO WS-OLD-TCW
+                       MOVE TRFSUBSER-MF TO WS-OLD-SUB-IMAGE
+                       MOVE TSRnnSERNO  TO TRFSBSERNO OF TRFSUBSER
+                       MOVE TSRnnSUBSER TO TRFSBSBNO OF TRFSUBSER
+                       MOVE TRFSUBSER TO TRFSUBSER-MF
+                       REWRITE TRFSUBSER-MF
+                           INVALID KEY
+                               MOVE 4 TO TSRnnRSIND
+                           NOT INVALID KEY
+                               MOVE 'SUBSERV' TO AUD-RECTYPE
+                               MOVE 'UPDATE'  TO AUD-ACTION
+                               PERFORM AU-25-BUILD-SUB-CHG
+                               PERFORM AU-90-WRITE-AUDIT
+                               MOVE 2 TO TSRnnRSIND
+                       END-REWRITE
+               END-READ
+           END-IF.
+
+       LA-50-DELETE.
+           IF TSRnnSUBSER = 0
+               MOVE TSRnnSERNO TO TRFSRNO OF TRFSERVICE-MF
+               READ TRFSRVFILE
+                   INVALID KEY
+                       MOVE 8 TO TSRnnRSIND
+                   NOT INVALID KEY
+                       MOVE TRFSERVICE-MF TO TRFSERVICE
+                       DELETE TRFSRVFILE RECORD
+                           INVALID KEY
+                               MOVE 8 TO TSRnnRSIND
+                           NOT INVALID KEY
+                               MOVE 'SERVICE' TO AUD-RECTYPE
+                               MOVE 'DELETE'  TO AUD-ACTION
+                               PERFORM AU-30-BUILD-SRV-BEFORE
+                               MOVE 'ALL'     TO AUD-CHG-FIELDS
+                               PERFORM AU-90-WRITE-AUDIT
+                               MOVE 3 TO TSRnnRSIND
+                       END-DELETE
+               END-READ
+           ELSE
+               MOVE TSRnnSERNO  TO TRFSBSERNO OF TRFSUBSER-MF
+               MOVE TSRnnSUBSER TO TRFSBSBNO  OF TRFSUBSER-MF
+               READ TRFSUBFILE
+                   INVALID KEY
+                       MOVE 9 TO TSRnnRSIND
+                   NOT INVALID KEY
+                       MOVE TRFSUBSER-MF TO TRFSUBSER
+                       DELETE TRFSUBFILE RECORD
+                           INVALID KEY
+                               MOVE 9 TO TSRnnRSIND
+                           NOT INVALID KEY
+                               MOVE 'SUBSERV' TO AUD-RECTYPE
+                               MOVE 'DELETE'  TO AUD-ACTION
+                               PERFORM AU-35-BUILD-SUB-BEFORE
+                               MOVE 'ALL'     TO AUD-CHG-FIELDS
+                               PERFORM AU-90-WRITE-AUDIT
+                               MOVE 3 TO TSRnnRSIND
+                       END-DELETE
+               END-READ
+           END-IF.
+
+       VA-10-VALIDATE-SERVICE.
+           MOVE 'Y' TO WS-VALID-SW.
+           IF TRFSRCCA OF TRFSERVICE = 1 AND TRFSRSAI OF TRFSERVICE = 1
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY 'STRnn: VALIDATION FAILED - SERVICE '
+                   TSRnnSERNO ' FLAGS TRFSRCCA AND TRFSRSAI BOTH SET'
+                   END-DISPLAY
+           END-IF.
+
+       AU-10-BUILD-SRV-AFTER.
+           MOVE SPACES TO AUD-BEFORE-IMG.
+           MOVE TRFSERVICE TO AUD-AFTER-IMG.
+
+       AU-15-BUILD-SRV-CHG.
+           MOVE WS-OLD-SRV-IMAGE TO AUD-BEFORE-IMG.
+           MOVE SPACES TO AUD-AFTER-IMG.
+           MOVE TRFSERVICE TO AUD-AFTER-IMG.
+           EVALUATE TRUE
+               WHEN WS-OLD-VETGP NOT = TRFSRVETGP OF TRFSERVICE
+                   AND WS-OLD-ACTGP NOT = TRFSRACTGP OF TRFSERVICE
+                   MOVE 'TRFSRVETGP,TRFSRACTGP' TO AUD-CHG-FIELDS
+               WHEN WS-OLD-VETGP NOT = TRFSRVETGP OF TRFSERVICE
+                   MOVE 'TRFSRVETGP' TO AUD-CHG-FIELDS
+               WHEN WS-OLD-ACTGP NOT = TRFSRACTGP OF TRFSERVICE
+                   MOVE 'TRFSRACTGP' TO AUD-CHG-FIELDS
+               WHEN AUD-BEFORE-IMG NOT = AUD-AFTER-IMG
+                   MOVE 'OTHER-FIELDS' TO AUD-CHG-FIELDS
+               WHEN OTHER
+                   MOVE 'NONE' TO AUD-CHG-FIELDS
+           END-EVALUATE.
+
+       AU-20-BUILD-SUB-AFTER.
+           MOVE SPACES TO AUD-BEFORE-IMG.
+           MOVE TRFSUBSER TO AUD-AFTER-IMG.
+
+       AU-25-BUILD-SUB-CHG.
+           MOVE WS-OLD-SUB-IMAGE TO AUD-BEFORE-IMG.
+           MOVE SPACES TO AUD-AFTER-IMG.
+           MOVE TRFSUBSER TO AUD-AFTER-IMG.
+           EVALUATE TRUE
+               WHEN WS-OLD-TCW NOT = TRFSBTCW OF TRFSUBSER
+                   MOVE 'TRFSBTCW' TO AUD-CHG-FIELDS
+               WHEN AUD-BEFORE-IMG NOT = AUD-AFTER-IMG
+                   MOVE 'OTHER-FIELDS' TO AUD-CHG-FIELDS
+               WHEN OTHER
+                   MOVE 'NONE' TO AUD-CHG-FIELDS
+           END-EVALUATE.
+
+       AU-30-BUILD-SRV-BEFORE.
+           MOVE SPACES TO AUD-AFTER-IMG.
+           MOVE TRFSERVICE TO AUD-BEFORE-IMG.
+
+       AU-35-BUILD-SUB-BEFORE.
+           MOVE SPACES TO AUD-AFTER-IMG.
+           MOVE TRFSUBSER TO AUD-BEFORE-IMG.
+
+       AU-90-WRITE-AUDIT.
+           PERFORM AU-95-OPEN-AUDIT-IF-NEEDED.
+           IF WS-AUD-OPEN-SW = 'Y'
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+               MOVE WS-AUDIT-USER TO AUD-USERID
+               MOVE TSRnnSERNO TO AUD-KEY-SERNO
+               MOVE TSRnnSUBSER TO AUD-KEY-SUBSER
+               WRITE AUDIT-REC
+           END-IF.

@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLRCN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRFSRVFILE ASSIGN TO "TRFSRV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRFSRNO OF TRFSERVICE-MF
+               FILE STATUS IS WS-SRV-STATUS.
+           SELECT TRFSUBFILE ASSIGN TO "TRFSUB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRFSUB-KEY-MF
+               FILE STATUS IS WS-SUB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRFSRVFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSRV REPLACING ==TRFSERVICE== BY ==TRFSERVICE-MF==.
+       FD  TRFSUBFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBSUBF.
+       WORKING-STORAGE SECTION.
+       01  WS-SRV-STATUS        PIC XX.
+       01  WS-SUB-STATUS        PIC XX.
+       01  WS-SRV-EOF-SW        PIC X          VALUE 'N'.
+       01  WS-SUB-EOF-SW        PIC X          VALUE 'N'.
+       01  WS-SUB-COUNT         PIC 9(6)       VALUE ZERO.
+       01  WS-SRV-COUNT         PIC 9(6)       VALUE ZERO.
+       01  WS-ORPHAN-COUNT      PIC 9(6)       VALUE ZERO.
+       PROCEDURE DIVISION.
+       LA-MAIN SECTION.
+       LA-10.
+           DISPLAY 'Starting COBOLRCN - SERVICE/SUBSERVICE RECONCILE'
+               END-DISPLAY.
+           OPEN INPUT TRFSRVFILE.
+           OPEN INPUT TRFSUBFILE.
+           IF WS-SRV-STATUS NOT = '00' OR WS-SUB-STATUS NOT = '00'
+               DISPLAY 'COBOLRCN: UNABLE TO OPEN MASTER FILES SRV='
+                   WS-SRV-STATUS ' SUB=' WS-SUB-STATUS END-DISPLAY
+           ELSE
+               PERFORM UNTIL WS-SRV-EOF-SW = 'Y'
+                   READ TRFSRVFILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-SRV-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-SRV-COUNT
+                           PERFORM LA-20-CHECK-SUBSERVICES
+                   END-READ
+               END-PERFORM
+               CLOSE TRFSRVFILE
+               CLOSE TRFSUBFILE
+               DISPLAY 'COBOLRCN: SERVICES CHECKED   : ' WS-SRV-COUNT
+                   END-DISPLAY
+               DISPLAY 'COBOLRCN: ORPHANED SERVICES  : ' WS-ORPHAN-COUNT
+                   END-DISPLAY
+           END-IF.
+       LA-EXIT.
+           STOP RUN.
+
+       LA-20-CHECK-SUBSERVICES.
+           MOVE ZERO TO WS-SUB-COUNT.
+           MOVE 'N'  TO WS-SUB-EOF-SW.
+           MOVE TRFSRNO OF TRFSERVICE-MF TO TRFSBSERNO.
+           MOVE ZERO                     TO TRFSBSBNO.
+           START TRFSUBFILE KEY IS >= TRFSUB-KEY-MF
+               INVALID KEY
+                   MOVE 'Y' TO WS-SUB-EOF-SW
+           END-START.
+           PERFORM UNTIL WS-SUB-EOF-SW = 'Y'
+               READ TRFSUBFILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SUB-EOF-SW
+                   NOT AT END
+                       IF TRFSBSERNO = TRFSRNO OF TRFSERVICE-MF
+                           ADD 1 TO WS-SUB-COUNT
+                       ELSE
+                           MOVE 'Y' TO WS-SUB-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'COBOLRCN: SERVICE ' TRFSRNO OF TRFSERVICE-MF
+               ' HAS ' WS-SUB-COUNT ' SUBSERVICE RECORD(S)' END-DISPLAY.
+           IF WS-SUB-COUNT = 0
+               ADD 1 TO WS-ORPHAN-COUNT
+               DISPLAY 'COBOLRCN: SERVICE ' TRFSRNO OF TRFSERVICE-MF
+                   ' HAS NO TRFSUBSER RECORDS - ORPHANED' END-DISPLAY
+           END-IF.

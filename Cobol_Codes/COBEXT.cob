@@ -0,0 +1,4 @@
+       01  GLEXTRACT-REC.
+           03 EXT-COA         PIC 9(4).
+           03 EXT-TCW-TOTAL   PIC 9(12).
+           03 FILLER          PIC X(64).

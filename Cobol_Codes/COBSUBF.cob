@@ -0,0 +1,2 @@
+       COPY COBSUB REPLACING ==TRFSUBSER== BY ==TRFSUBSER-MF==
+                             ==TRFSUB-KEY== BY ==TRFSUB-KEY-MF==.

@@ -0,0 +1,4 @@
+       01  CHECKPOINT-REC.
+           03 CHK-SERNO       PIC 9(4).
+           03 CHK-SUBSER      PIC 9(2).
+           03 CHK-RECCOUNT    PIC 9(8).

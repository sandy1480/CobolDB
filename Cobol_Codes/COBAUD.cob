@@ -0,0 +1,10 @@
+       01  AUDIT-REC.
+           03 AUD-TIMESTAMP   PIC X(26).
+           03 AUD-USERID      PIC X(8).
+           03 AUD-RECTYPE     PIC X(7).
+           03 AUD-ACTION      PIC X(6).
+           03 AUD-KEY-SERNO   PIC 9(4).
+           03 AUD-KEY-SUBSER  PIC 9(2).
+           03 AUD-CHG-FIELDS  PIC X(40).
+           03 AUD-BEFORE-IMG  PIC X(40).
+           03 AUD-AFTER-IMG   PIC X(40).

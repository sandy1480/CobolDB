@@ -1,76 +1,182 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLDB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SRVKEYFILE ASSIGN TO "SRVKEYS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-KEY-STATUS.
+           SELECT CHKPTFILE ASSIGN TO "SRVCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SRVKEYFILE
+           LABEL RECORD IS STANDARD.
+       01  SRVKEY-REC.
+           03 SK-SERNO          PIC 9(4).
+           03 SK-SUBSER         PIC 9(2).
+       FD  CHKPTFILE
+           LABEL RECORD IS STANDARD.
+       COPY COBCHK.
        WORKING-STORAGE SECTION.
-       01  TSRnnPRMS.
-           03 TSRnnPRIND     PIC 9.
-           03 TSRnnRSIND     PIC 9.
-           03 TSRnnSERNO     PIC 9(4).
-           03 TSRnnSUBSER    PIC 9(2).
-       01  TRFSERVICE.
-           03 TRFSRNO        PIC 9(4) COMP-5.
-           03 TRFSRTYPE      PIC 9.
-           03 TRFSRNAME      PIC X(3).
-           03 TRFSRVETGP     PIC 9.
-           03 TRFSRACTGP     PIC 9.
-           03 TRFSRSEG       PIC 9.
-           03 TRFSRSECT      PIC 9.
-           03 TRFSRPSN       PIC 9.
-           03 TRFSRSAI       PIC 9.
-           03 TRFSRFTA       PIC 9.
-           03 TRFSRCCA       PIC 9.
-           03 TRFSRCT        PIC 9.
-           03 TRFSRAPA       PIC 9.
-           03 TRFSRDCA       PIC 9.
-           03 TRFSRATA       PIC 9.
-       01  TRFSUBSER.
-           03 TRFSBSERNO     PIC 9(4).
-           03 TRFSBSBNO      PIC 9(2).
-           03 TRFSBST        PIC 9.
-           03 TRFSBSF        PIC 9.
-           03 TRFSBIBC       PIC 9.
-           03 TRFSBCFCF      PIC X.
-           03 TRFSBCFCM      PIC X.
-           03 TRFSBCFCT      PIC 9(3).
-           03 TRFSBWCB       PIC 9.
-           03 TRFSBTCB       PIC 9.
-           03 TRFSBCTT       PIC 9.
-           03 TRFSBCOA       PIC 9(4).
-           03 TRFSBCCAF      PIC X.
-           03 TRFSBCCAM      PIC 9.
-           03 TRFSBTCW       PIC 9(10).
+       COPY COBPRMS.
+       COPY COBSRV.
+       COPY COBSUB.
+       01  WS-KEY-STATUS        PIC XX.
+       01  WS-EOF-SW            PIC X       VALUE 'N'.
+       01  WS-CHK-STATUS        PIC XX.
+       01  WS-RESTARTED-SW      PIC X       VALUE 'N'.
+       01  WS-SKIPPING-SW       PIC X       VALUE 'N'.
+       01  WS-RESTART-SERNO     PIC 9(4)    VALUE ZERO.
+       01  WS-RESTART-SUBSER    PIC 9(2)    VALUE ZERO.
+       01  WS-RECCOUNT          PIC 9(8)    VALUE ZERO.
+       01  WS-CHECKPOINT-EVERY  PIC 9(4)    VALUE 5.
        PROCEDURE DIVISION.
        LA-MAIN SECTION.
        LA-10.
            DISPLAY 'Starting COBOLDB' END-DISPLAY.
+           PERFORM LA-05-CHECK-RESTART.
+           OPEN INPUT SRVKEYFILE.
+           IF WS-KEY-STATUS NOT = '00'
+               DISPLAY 'COBOLDB: UNABLE TO OPEN SRVKEYFILE STATUS='
+                   WS-KEY-STATUS END-DISPLAY
+           ELSE
+               PERFORM UNTIL WS-EOF-SW = 'Y'
+                   READ SRVKEYFILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM LA-15-APPLY-KEY
+                   END-READ
+               END-PERFORM
+               CLOSE SRVKEYFILE
+               IF WS-SKIPPING-SW = 'Y'
+                   DISPLAY 'COBOLDB: RESTART CHECKPOINT KEY '
+                       WS-RESTART-SERNO '/' WS-RESTART-SUBSER
+                       ' WAS NEVER FOUND IN SRVKEYFILE - NO RECORDS'
+                       ' WERE PROCESSED THIS RUN' END-DISPLAY
+               ELSE
+                   IF WS-RESTARTED-SW = 'Y'
+                       DISPLAY 'COBOLDB: RESTART COMPLETED - RESUMED'
+                           ' AFTER ' WS-RESTART-SERNO '/'
+                           WS-RESTART-SUBSER END-DISPLAY
+                   END-IF
+                   PERFORM LA-35-CLEAR-CHECKPOINT
+               END-IF
+           END-IF.
+       LA-EXIT.
+           MOVE 9 TO TSRnnPRIND.
+           CALL 'STRnn'
+                USING BY REFERENCE TSRnnPRMS,
+                      BY REFERENCE TRFSERVICE,
+                      BY REFERENCE TRFSUBSER
+           END-CALL.
+           STOP RUN.
+
+       LA-05-CHECK-RESTART.
+           OPEN INPUT CHKPTFILE.
+           IF WS-CHK-STATUS = '00'
+               READ CHKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTARTED-SW
+                       MOVE 'Y' TO WS-SKIPPING-SW
+                       MOVE CHK-SERNO    TO WS-RESTART-SERNO
+                       MOVE CHK-SUBSER   TO WS-RESTART-SUBSER
+                       MOVE CHK-RECCOUNT TO WS-RECCOUNT
+                       DISPLAY 'COBOLDB: RESTARTING AFTER ' CHK-SERNO
+                           '/' CHK-SUBSER END-DISPLAY
+               END-READ
+               CLOSE CHKPTFILE
+           ELSE
+               DISPLAY 'COBOLDB: NO CHECKPOINT FOUND - STARTING FRESH'
+                   END-DISPLAY
+           END-IF.
+
+       LA-15-APPLY-KEY.
+           IF WS-SKIPPING-SW = 'Y'
+               IF SK-SERNO = WS-RESTART-SERNO
+                   AND SK-SUBSER = WS-RESTART-SUBSER
+                   MOVE 'N' TO WS-SKIPPING-SW
+               END-IF
+           ELSE
+               PERFORM LA-20
+               ADD 1 TO WS-RECCOUNT
+               IF FUNCTION MOD(WS-RECCOUNT, WS-CHECKPOINT-EVERY) = 0
+                   PERFORM LA-30-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       LA-30-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE.
+           IF WS-CHK-STATUS NOT = '00'
+               DISPLAY 'COBOLDB: UNABLE TO OPEN CHKPTFILE FOR WRITE'
+                   ' STATUS=' WS-CHK-STATUS END-DISPLAY
+           ELSE
+               MOVE SK-SERNO    TO CHK-SERNO
+               MOVE SK-SUBSER   TO CHK-SUBSER
+               MOVE WS-RECCOUNT TO CHK-RECCOUNT
+               WRITE CHECKPOINT-REC
+               CLOSE CHKPTFILE
+           END-IF.
+
+       LA-35-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE.
+           IF WS-CHK-STATUS NOT = '00'
+               DISPLAY 'COBOLDB: UNABLE TO OPEN CHKPTFILE TO CLEAR'
+                   ' STATUS=' WS-CHK-STATUS END-DISPLAY
+           ELSE
+               CLOSE CHKPTFILE
+           END-IF.
+
+       LA-20.
            MOVE 1 TO TSRnnPRIND.
            MOVE 0 TO TSRnnRSIND.
-           MOVE 5 TO TSRnnSERNO.
-           MOVE 2 TO TSRnnSUBSER.
-       LA-20.
+           MOVE SK-SERNO  TO TSRnnSERNO.
+           MOVE SK-SUBSER TO TSRnnSUBSER.
            CALL 'STRnn'
                 USING BY REFERENCE TSRnnPRMS,
                       BY REFERENCE TRFSERVICE,
                       BY REFERENCE TRFSUBSER
            END-CALL.
-           DISPLAY ':::::: SERVICE TABLE DATA ::::::'.
-           DISPLAY 'TRFSRNO    :  ' TRFSRNO.
-           DISPLAY 'TRFSRTYPE  :  ' TRFSRTYPE.
-           DISPLAY 'TRFSRNAME  :  ' TRFSRNAME.
-           DISPLAY 'TRFSRVETGP :  ' TRFSRVETGP.
-           DISPLAY 'TRFSRACTGP :  ' TRFSRACTGP.
-           DISPLAY 'TRFSRSEG   :  ' TRFSRSEG.
-           DISPLAY 'TRFSRSECT  :  ' TRFSRSECT.
-           DISPLAY 'TRFSRPSN   :  ' TRFSRPSN.
-           DISPLAY 'TRFSRSAI   :  ' TRFSRSAI.
-           DISPLAY 'TRFSRFTA   :  ' TRFSRFTA.
-           DISPLAY 'TRFSRCCA   :  ' TRFSRCCA.
-           DISPLAY 'TRFSRCT    :  ' TRFSRCT.
-           DISPLAY 'TRFSRAPA   :  ' TRFSRAPA.
-           DISPLAY 'TRFSRDCA   :  ' TRFSRDCA.
-           DISPLAY 'TRFSRATA   :  ' TRFSRATA.
+           EVALUATE TSRnnRSIND
+               WHEN 0
+                   DISPLAY ':::::: SERVICE TABLE DATA ::::::'
+                   DISPLAY 'TRFSRNO    :  ' TRFSRNO
+                   DISPLAY 'TRFSRTYPE  :  ' TRFSRTYPE
+                   DISPLAY 'TRFSRNAME  :  ' TRFSRNAME
+                   DISPLAY 'TRFSRVETGP :  ' TRFSRVETGP
+                   DISPLAY 'TRFSRACTGP :  ' TRFSRACTGP
+                   DISPLAY 'TRFSRSEG   :  ' TRFSRSEG
+                   DISPLAY 'TRFSRSECT  :  ' TRFSRSECT
+                   DISPLAY 'TRFSRPSN   :  ' TRFSRPSN
+                   DISPLAY 'TRFSRSAI   :  ' TRFSRSAI
+                   DISPLAY 'TRFSRFTA   :  ' TRFSRFTA
+                   DISPLAY 'TRFSRCCA   :  ' TRFSRCCA
+                   DISPLAY 'TRFSRCT    :  ' TRFSRCT
+                   DISPLAY 'TRFSRAPA   :  ' TRFSRAPA
+                   DISPLAY 'TRFSRDCA   :  ' TRFSRDCA
+                   DISPLAY 'TRFSRATA   :  ' TRFSRATA
+               WHEN OTHER
+                   PERFORM LA-25-NOT-FOUND
+           END-EVALUATE.
 
            DISPLAY 'RSIND:' TSRnnRSIND END-DISPLAY.
            DISPLAY 'Returned value=' RETURN-CODE END-DISPLAY.
-       LA-EXIT.
-           STOP RUN.
+
+       LA-25-NOT-FOUND.
+           EVALUATE TSRnnRSIND
+               WHEN 8
+                   DISPLAY 'COBOLDB: SERVICE ' SK-SERNO
+                       ' NOT FOUND ON TRFSERVICE' END-DISPLAY
+               WHEN 9
+                   DISPLAY 'COBOLDB: SUBSERVICE ' SK-SERNO '/'
+                       SK-SUBSER ' NOT FOUND ON TRFSUBSER'
+                       END-DISPLAY
+               WHEN OTHER
+                   DISPLAY 'COBOLDB: LOOKUP FAILED FOR ' SK-SERNO
+                       '/' SK-SUBSER ' RSIND=' TSRnnRSIND
+                       END-DISPLAY
+           END-EVALUATE.

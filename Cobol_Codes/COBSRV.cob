@@ -0,0 +1,16 @@
+       01  TRFSERVICE.
+           03 TRFSRNO        PIC 9(4) COMP-5.
+           03 TRFSRTYPE      PIC 9.
+           03 TRFSRNAME      PIC X(3).
+           03 TRFSRVETGP     PIC 9.
+           03 TRFSRACTGP     PIC 9.
+           03 TRFSRSEG       PIC 9.
+           03 TRFSRSECT      PIC 9.
+           03 TRFSRPSN       PIC 9.
+           03 TRFSRSAI       PIC 9.
+           03 TRFSRFTA       PIC 9.
+           03 TRFSRCCA       PIC 9.
+           03 TRFSRCT        PIC 9.
+           03 TRFSRAPA       PIC 9.
+           03 TRFSRDCA       PIC 9.
+           03 TRFSRATA       PIC 9.
